@@ -0,0 +1,12 @@
+      *****************************************************************
+      * AUDREC01 - AUDIT TRAIL RECORD
+      *
+      * ONE ENTRY PER WS-AMOUNT TO TOTAL-AMOUNT COMPUTATION, FOR SOX /
+      * AUDIT TRACEABILITY. KEPT SEPARATE FROM THE PRINT REPORT SO IT
+      * CAN BE RETAINED ON ITS OWN SCHEDULE.
+      *****************************************************************
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  AUD-REC-KEY             PIC X(10).
+           05  AUD-AMOUNT-BEFORE       PIC 9(5)V99.
+           05  AUD-TOTAL-AFTER         PIC 9(7)V99.
+           05  AUD-RUN-ID              PIC X(8).
