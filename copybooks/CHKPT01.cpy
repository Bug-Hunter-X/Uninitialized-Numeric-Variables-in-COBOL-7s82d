@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CHKPT01 - CHECKPOINT/RESTART RECORD
+      *
+      * LAST KEY PROCESSED PLUS THE RUNNING RECORD COUNT AND CONTROL
+      * TOTAL AT THE TIME THE CHECKPOINT WAS TAKEN. WRITTEN EVERY N
+      * RECORDS SO A FAILED RUN CAN RESTART WITHOUT REPROCESSING THE
+      * WHOLE TRANSACTION FILE.
+      *****************************************************************
+           05  CHKPT-LAST-KEY          PIC X(10).
+           05  CHKPT-RUN-COUNT         PIC 9(7).
+           05  CHKPT-RUN-TOTAL         PIC 9(9)V99.
+           05  CHKPT-EXCEPTION-COUNT   PIC 9(7).
