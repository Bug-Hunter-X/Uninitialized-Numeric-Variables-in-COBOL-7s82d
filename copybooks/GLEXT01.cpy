@@ -0,0 +1,12 @@
+      *****************************************************************
+      * GLEXT01 - GENERAL LEDGER EXTRACT RECORD
+      *
+      * ONE ENTRY PER POSTED ADJUSTMENT, PICKED UP DIRECTLY BY THE GL
+      * POSTING JOB SO TOTALS DO NOT HAVE TO BE RE-KEYED FROM THE
+      * PRINTED REPORT.
+      *****************************************************************
+           05  GL-ACCOUNT              PIC X(10).
+           05  GL-AMOUNT               PIC 9(5)V99.
+           05  GL-TOTAL                PIC 9(7)V99.
+           05  GL-EFFECTIVE-DATE       PIC X(8).
+           05  GL-BATCH-ID             PIC X(8).
