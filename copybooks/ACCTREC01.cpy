@@ -0,0 +1,13 @@
+      *****************************************************************
+      * ACCTREC01 - ACCOUNT MASTER RECORD
+      *
+      * ONE ENTRY PER ACCOUNT ON THE INDEXED ACCOUNT-FILE, KEYED BY
+      * ACCOUNT NUMBER. ACCT-TOTAL-AMOUNT IS A PERPETUAL BALANCE THAT
+      * ACCUMULATES ACROSS EVERY DAILY RUN FOR THE LIFE OF THE ACCOUNT,
+      * SO IT IS SIZED WIDER THAN THE SINGLE-COMPUTATION TOTAL-AMOUNT
+      * IN AMTREC01. SHARED SO OTHER JOBS CAN LOOK UP AN ACCOUNT'S
+      * CURRENT TOTAL ON DEMAND.
+      *****************************************************************
+           05  ACCT-KEY                PIC X(10).
+           05  ACCT-LAST-AMOUNT        PIC 9(5)V99.
+           05  ACCT-TOTAL-AMOUNT       PIC 9(11)V99.
