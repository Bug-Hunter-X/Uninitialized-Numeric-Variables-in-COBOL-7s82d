@@ -0,0 +1,8 @@
+      *****************************************************************
+      * RATEPARM - TRANSACTION TYPE MULTIPLIER PARAMETER RECORD
+      *
+      * ONE ENTRY PER TRANSACTION TYPE ON THE RATES PARAMETER FILE,
+      * GIVING THE MULTIPLIER TO APPLY TO WS-AMOUNT FOR THAT TYPE.
+      *****************************************************************
+           05  RATE-TRANS-TYPE         PIC X(2).
+           05  RATE-MULTIPLIER         PIC 9V99.
