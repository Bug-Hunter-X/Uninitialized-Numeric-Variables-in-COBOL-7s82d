@@ -0,0 +1,11 @@
+      *****************************************************************
+      * AMTREC01 - SHARED AMOUNT / TOTAL RECORD LAYOUT
+      *
+      * COMMON WORKING-STORAGE LAYOUT FOR THE ADJUSTMENT AMOUNT AND ITS
+      * COMPUTED TOTAL. COPIED BY AMTPROC1 AND ANY DOWNSTREAM REPORT OR
+      * INTERFACE PROGRAMS SO THEY ALL AGREE ON THE SAME PICTURE CLAUSES.
+      *****************************************************************
+       01  AMOUNT-RECORD.
+           05  AMT-REC-KEY             PIC X(10).
+           05  WS-AMOUNT               PIC 9(5)V99.
+           05  TOTAL-AMOUNT            PIC 9(7)V99.
