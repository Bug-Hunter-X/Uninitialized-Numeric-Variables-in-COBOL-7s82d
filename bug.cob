@@ -1,8 +1,660 @@
-01  WS-AMOUNT PIC 9(5)V99 VALUE ZEROES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMTPROC1.
+      *****************************************************************
+      * AMTPROC1 - DAILY ADJUSTMENT AMOUNT DOUBLING BATCH JOB
+      *
+      * READS A DAILY TRANSACTION FILE OF ADJUSTMENT AMOUNTS, VALIDATES
+      * EACH AMOUNT, DOUBLES THE VALID ONES, AND DISPLAYS THE COMPUTED
+      * TOTAL FOR EVERY RECORD. RECORDS THAT FAIL VALIDATION ARE WRITTEN
+      * TO AN EXCEPTIONS REPORT INSTEAD OF BEING TOTALED.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
 
-* Some COBOL compilers might not implicitly initialize numeric variables to zero.
-* This can lead to unexpected results when the variable is used in calculations before being explicitly assigned a value.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
 
-MOVE 12345.67 TO WS-AMOUNT. 
-COMPUTE TOTAL-AMOUNT = WS-AMOUNT * 2. 
-DISPLAY TOTAL-AMOUNT.
\ No newline at end of file
+           SELECT RATE-FILE ASSIGN TO "RATES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "AMTRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDTRL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-KEY
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           05  TRANS-ACCOUNT           PIC X(10).
+           05  TRANS-TYPE              PIC X(2).
+           05  TRANS-AMOUNT            PIC S9(5)V99
+                                       SIGN IS TRAILING SEPARATE.
+           05  TRANS-AMOUNT-X REDEFINES TRANS-AMOUNT
+                                       PIC X(8).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD            PIC X(80).
+
+       FD  RATE-FILE
+           RECORDING MODE IS F.
+       01  RATE-FILE-RECORD.
+           COPY RATEPARM IN "copybooks"
+               REPLACING ==RATE-TRANS-TYPE== BY ==FD-RATE-TRANS-TYPE==
+                         ==RATE-MULTIPLIER== BY ==FD-RATE-MULTIPLIER==.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                 PIC X(132).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-FILE-RECORD.
+           COPY CHKPT01 IN "copybooks".
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-FILE-RECORD.
+           COPY AUDREC01 IN "copybooks".
+
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-FILE-RECORD.
+           COPY ACCTREC01 IN "copybooks".
+
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  GL-EXTRACT-RECORD.
+           COPY GLEXT01 IN "copybooks".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-TRANS-STATUS         PIC X(2)  VALUE "00".
+               88  WS-TRANS-OK                   VALUE "00".
+               88  WS-TRANS-EOF                   VALUE "10".
+           05  WS-EXCEPTION-STATUS     PIC X(2)  VALUE "00".
+               88  WS-EXCEPTION-OK                VALUE "00".
+           05  WS-RATE-STATUS          PIC X(2)  VALUE "00".
+               88  WS-RATE-OK                     VALUE "00".
+               88  WS-RATE-EOF                    VALUE "10".
+           05  WS-REPORT-STATUS        PIC X(2)  VALUE "00".
+               88  WS-REPORT-OK                   VALUE "00".
+           05  WS-CHKPT-STATUS         PIC X(2)  VALUE "00".
+               88  WS-CHKPT-OK                    VALUE "00".
+               88  WS-CHKPT-EOF                   VALUE "10".
+           05  WS-AUDIT-STATUS         PIC X(2)  VALUE "00".
+               88  WS-AUDIT-OK                    VALUE "00".
+           05  WS-ACCOUNT-STATUS       PIC X(2)  VALUE "00".
+               88  WS-ACCOUNT-OK                  VALUE "00".
+               88  WS-ACCOUNT-NEW-FILE            VALUE "35".
+           05  WS-GL-EXTRACT-STATUS    PIC X(2)  VALUE "00".
+               88  WS-GL-EXTRACT-OK               VALUE "00".
+
+       01  WS-RUN-ID                   PIC X(8).
+
+       01  WS-BATCH-ID                 PIC X(8).
+
+       01  WS-PARM-FIELDS.
+           05  WS-PARM-LINE            PIC X(30) VALUE SPACES.
+           05  WS-RUN-MODE             PIC X(1)  VALUE "B".
+               88  WS-MODE-BATCH                 VALUE "B".
+               88  WS-MODE-LOOKUP                VALUE "L".
+           05  WS-LOOKUP-ACCOUNT       PIC X(10) VALUE SPACES.
+
+       01  WS-RESTART-FIELDS.
+           05  WS-RESTART-SWITCH       PIC X(1) VALUE "N".
+               88  WS-RESTART-MODE              VALUE "Y".
+      *    THE AUDIT TRAIL, ACCOUNT MASTER UPDATE, AND GL EXTRACT ARE
+      *    ALL WRITTEN UNCONDITIONALLY FOR EVERY RECORD WITH NO
+      *    DEDUP KEYED OFF THE CHECKPOINT. THE CHECKPOINT MUST
+      *    THEREFORE BE TAKEN EVERY RECORD, NOT EVERY N, OR A RESTART
+      *    REPLAYS WHATEVER RECORDS WERE PROCESSED SINCE THE LAST
+      *    CHECKPOINT AND DOUBLE-POSTS THEIR ACCOUNT BALANCE, AUDIT
+      *    ROWS, AND GL ROWS.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 1.
+           05  WS-SKIP-COUNT           PIC 9(7) VALUE ZEROES.
+
+       01  WS-LAST-CHECKPOINT.
+           COPY CHKPT01 IN "copybooks"
+               REPLACING
+                   ==CHKPT-LAST-KEY==
+                       BY ==WS-CHKPT-LAST-KEY==
+                   ==CHKPT-RUN-COUNT==
+                       BY ==WS-CHKPT-RUN-COUNT==
+                   ==CHKPT-RUN-TOTAL==
+                       BY ==WS-CHKPT-RUN-TOTAL==
+                   ==CHKPT-EXCEPTION-COUNT==
+                       BY ==WS-CHKPT-EXCEPTION-COUNT==.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORD-COUNT         PIC 9(7)    VALUE ZEROES.
+           05  WS-EXCEPTION-COUNT      PIC 9(7)    VALUE ZEROES.
+           05  WS-CONTROL-TOTAL        PIC 9(9)V99 VALUE ZEROES.
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                  PIC X(9) VALUE "RECORDS:".
+           05  TL-RECORD-COUNT         PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(7) VALUE "EXCPS:".
+           05  TL-EXCEPTION-COUNT      PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(9) VALUE "CTL-TOT:".
+           05  TL-CONTROL-TOTAL        PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-REPORT-FIELDS.
+           05  WS-PAGE-COUNT           PIC 9(3)  VALUE ZEROES.
+           05  WS-LINE-COUNT           PIC 9(3)  VALUE ZEROES.
+           05  WS-LINES-PER-PAGE       PIC 9(3)  VALUE 60.
+           05  WS-RUN-DATE             PIC X(8).
+           05  WS-RUN-DATE-EDIT.
+               10  WS-RDE-MONTH        PIC X(2).
+               10  FILLER              PIC X(1) VALUE "/".
+               10  WS-RDE-DAY          PIC X(2).
+               10  FILLER              PIC X(1) VALUE "/".
+               10  WS-RDE-YEAR         PIC X(4).
+
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                  PIC X(10) VALUE "PROGRAM: ".
+           05  RH1-PROGRAM-ID          PIC X(8)  VALUE "AMTPROC1".
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           05  RH1-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(6)  VALUE "PAGE: ".
+           05  RH1-PAGE-NUM            PIC ZZ9.
+           05  FILLER                  PIC X(65) VALUE SPACES.
+
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                  PIC X(40)
+               VALUE "ADJUSTMENT AMOUNT DOUBLING - DAILY RUN".
+           05  FILLER                  PIC X(92) VALUE SPACES.
+
+       01  WS-COLUMN-HEADING.
+           05  FILLER                  PIC X(12) VALUE "RECORD KEY".
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE "TRANS TYPE".
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE "WS-AMOUNT".
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  FILLER                  PIC X(14) VALUE "TOTAL-AMOUNT".
+           05  FILLER                  PIC X(66) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  DL-KEY                  PIC X(12).
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  DL-TYPE                 PIC X(14).
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  DL-AMOUNT               PIC Z(5)9.99.
+           05  FILLER                  PIC X(7)  VALUE SPACES.
+           05  DL-TOTAL                PIC Z(5)9.99.
+           05  FILLER                  PIC X(65) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(1)  VALUE "N".
+               88  WS-EOF                        VALUE "Y".
+
+       01  WS-MULTIPLIER               PIC 9V99 VALUE 1.00.
+
+       01  WS-RATE-TABLE-FIELDS.
+           02  WS-RATE-COUNT           PIC 9(4) VALUE ZEROES.
+           02  WS-RATE-TABLE OCCURS 0 TO 20 TIMES
+                   DEPENDING ON WS-RATE-COUNT
+                   INDEXED BY RATE-IDX.
+               COPY RATEPARM IN "copybooks".
+
+       01  WS-EDIT-FIELDS.
+           05  WS-AMOUNT-VALID         PIC X(1)  VALUE "Y".
+               88  WS-AMOUNT-IS-VALID            VALUE "Y".
+           05  WS-REJECT-REASON        PIC X(30) VALUE SPACES.
+           05  WS-MAX-AMOUNT           PIC 9(5)V99 VALUE 50000.00.
+
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                  PIC X(4)  VALUE "KEY=".
+           05  EL-KEY                  PIC X(10).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(7)  VALUE "AMOUNT=".
+           05  EL-AMOUNT               PIC -(5)9.99.
+           05  EL-AMOUNT-X REDEFINES EL-AMOUNT
+                                       PIC X(9).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  FILLER                  PIC X(7)  VALUE "REASON=".
+           05  EL-REASON               PIC X(30).
+
+           COPY AMTREC01 IN "copybooks".
+
+       LINKAGE SECTION.
+       01  LK-PARM.
+      *    STANDARD JCL PARM= LAYOUT: A HALFWORD BINARY LENGTH FOLLOWED
+      *    BY THE PARM TEXT ITSELF, AS PASSED BY THE OPERATING SYSTEM TO
+      *    A PROGRAM INVOKED VIA EXEC PGM=AMTPROC1,PARM='LOOKUP ...'.
+           05  LK-PARM-LENGTH          PIC S9(4) COMP.
+           05  LK-PARM-TEXT            PIC X(30).
+
+       PROCEDURE DIVISION USING LK-PARM.
+       0000-MAIN-PROCESS.
+           MOVE LK-PARM-TEXT TO WS-PARM-LINE
+           PERFORM 0050-DETERMINE-RUN-MODE
+           IF WS-MODE-LOOKUP
+               PERFORM 5000-LOOKUP-ACCOUNT
+           ELSE
+               PERFORM 1000-INITIALIZE
+               PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+               PERFORM 3000-TERMINATE
+           END-IF
+           STOP RUN.
+
+       0050-DETERMINE-RUN-MODE.
+           IF WS-PARM-LINE(1:6) = "LOOKUP"
+               SET WS-MODE-LOOKUP TO TRUE
+               MOVE WS-PARM-LINE(8:10) TO WS-LOOKUP-ACCOUNT
+           ELSE
+               SET WS-MODE-BATCH TO TRUE
+           END-IF.
+
+       5000-LOOKUP-ACCOUNT.
+           OPEN INPUT ACCOUNT-FILE
+           IF NOT WS-ACCOUNT-OK
+               DISPLAY "AMTPROC1: ERROR OPENING ACCOUNT-FILE, STATUS = "
+                   WS-ACCOUNT-STATUS
+           ELSE
+               MOVE WS-LOOKUP-ACCOUNT TO ACCT-KEY
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       DISPLAY "AMTPROC1: ACCOUNT NOT FOUND: "
+                           WS-LOOKUP-ACCOUNT
+                   NOT INVALID KEY
+                       DISPLAY "ACCOUNT: " ACCT-KEY
+                           " CURRENT TOTAL: " ACCT-TOTAL-AMOUNT
+               END-READ
+               CLOSE ACCOUNT-FILE
+           END-IF.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FILE
+           IF NOT WS-TRANS-OK
+               DISPLAY "AMTPROC1: ERROR OPENING TRANS-FILE, STATUS = "
+                   WS-TRANS-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 1300-LOAD-CHECKPOINT
+               PERFORM 1500-OPEN-OUTPUT-FILES
+               PERFORM 1400-OPEN-ACCOUNT-FILE
+               ACCEPT WS-RUN-ID FROM TIME
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               MOVE WS-RUN-DATE(5:2) TO WS-RDE-MONTH
+               MOVE WS-RUN-DATE(7:2) TO WS-RDE-DAY
+               MOVE WS-RUN-DATE(1:4) TO WS-RDE-YEAR
+               MOVE WS-RUN-DATE(3:6) TO WS-BATCH-ID(1:6)
+               MOVE WS-RUN-ID(1:2) TO WS-BATCH-ID(7:2)
+               PERFORM 1200-WRITE-REPORT-HEADERS
+               PERFORM 1100-LOAD-RATE-TABLE
+               PERFORM 2100-READ-TRANS-FILE
+               IF WS-RESTART-MODE
+                   PERFORM 2150-SKIP-PROCESSED-RECORDS
+               END-IF
+           END-IF.
+
+      *    RESTARTING A RUN MUST APPEND TO THE PRIOR RUN'S OUTPUT
+      *    FILES INSTEAD OF TRUNCATING THEM, OR THE AUDIT TRAIL /
+      *    REPORT / EXCEPTIONS / GL EXTRACT FOR EVERY RECORD
+      *    PROCESSED BEFORE THE ABEND IS LOST.
+       1500-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-MODE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND GL-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF
+           IF NOT WS-EXCEPTION-OK
+               DISPLAY "AMTPROC1: ERROR OPENING EXCEPTION-FILE, "
+                   "STATUS = " WS-EXCEPTION-STATUS
+           END-IF
+           IF NOT WS-REPORT-OK
+               DISPLAY "AMTPROC1: ERROR OPENING REPORT-FILE, STATUS = "
+                   WS-REPORT-STATUS
+           END-IF
+           IF NOT WS-AUDIT-OK
+               DISPLAY "AMTPROC1: ERROR OPENING AUDIT-FILE, STATUS = "
+                   WS-AUDIT-STATUS
+           END-IF
+           IF NOT WS-GL-EXTRACT-OK
+               DISPLAY
+                   "AMTPROC1: ERROR OPENING GL-EXTRACT-FILE, STATUS = "
+                   WS-GL-EXTRACT-STATUS
+           END-IF.
+
+       1400-OPEN-ACCOUNT-FILE.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCOUNT-NEW-FILE
+               OPEN OUTPUT ACCOUNT-FILE
+               CLOSE ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
+           END-IF
+           IF NOT WS-ACCOUNT-OK
+               DISPLAY "AMTPROC1: ERROR OPENING ACCOUNT-FILE, STATUS = "
+                   WS-ACCOUNT-STATUS
+           END-IF.
+
+       1300-LOAD-CHECKPOINT.
+           MOVE SPACES TO WS-CHKPT-LAST-KEY
+           MOVE ZEROES TO WS-CHKPT-RUN-COUNT
+           MOVE ZEROES TO WS-CHKPT-RUN-TOTAL
+           MOVE ZEROES TO WS-CHKPT-EXCEPTION-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-OK
+               PERFORM UNTIL WS-CHKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-CHKPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE CHKPT-LAST-KEY TO WS-CHKPT-LAST-KEY
+                           MOVE CHKPT-RUN-COUNT TO WS-CHKPT-RUN-COUNT
+                           MOVE CHKPT-RUN-TOTAL TO WS-CHKPT-RUN-TOTAL
+                           MOVE CHKPT-EXCEPTION-COUNT TO
+                               WS-CHKPT-EXCEPTION-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-CHKPT-RUN-COUNT > 0
+                   SET WS-RESTART-MODE TO TRUE
+                   MOVE WS-CHKPT-RUN-COUNT TO WS-RECORD-COUNT
+                   MOVE WS-CHKPT-RUN-TOTAL TO WS-CONTROL-TOTAL
+                   MOVE WS-CHKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                   DISPLAY "AMTPROC1: RESTARTING AFTER KEY "
+                       WS-CHKPT-LAST-KEY " COUNT "
+                       WS-CHKPT-RUN-COUNT
+               END-IF
+               OPEN EXTEND CHECKPOINT-FILE
+               IF NOT WS-CHKPT-OK
+                   DISPLAY "AMTPROC1: ERROR OPENING CHECKPOINT-FILE, "
+                       "STATUS = " WS-CHKPT-STATUS
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF NOT WS-CHKPT-OK
+                   DISPLAY "AMTPROC1: ERROR OPENING CHECKPOINT-FILE, "
+                       "STATUS = " WS-CHKPT-STATUS
+               END-IF
+           END-IF.
+
+       2150-SKIP-PROCESSED-RECORDS.
+           MOVE ZEROES TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-CHKPT-RUN-COUNT
+                   OR WS-EOF
+               ADD 1 TO WS-SKIP-COUNT
+               PERFORM 2100-READ-TRANS-FILE
+           END-PERFORM.
+
+       1200-WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-RUN-DATE-EDIT TO RH1-RUN-DATE
+           MOVE WS-PAGE-COUNT TO RH1-PAGE-NUM
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER-1
+               AFTER ADVANCING PAGE
+           IF NOT WS-REPORT-OK
+               DISPLAY "AMTPROC1: ERROR WRITING REPORT-FILE, STATUS = "
+                   WS-REPORT-STATUS
+           END-IF
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER-2
+               AFTER ADVANCING 1 LINE
+           IF NOT WS-REPORT-OK
+               DISPLAY "AMTPROC1: ERROR WRITING REPORT-FILE, STATUS = "
+                   WS-REPORT-STATUS
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           IF NOT WS-REPORT-OK
+               DISPLAY "AMTPROC1: ERROR WRITING REPORT-FILE, STATUS = "
+                   WS-REPORT-STATUS
+           END-IF
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADING
+               AFTER ADVANCING 1 LINE
+           IF NOT WS-REPORT-OK
+               DISPLAY "AMTPROC1: ERROR WRITING REPORT-FILE, STATUS = "
+                   WS-REPORT-STATUS
+           END-IF
+           MOVE ZEROES TO WS-LINE-COUNT.
+
+       1100-LOAD-RATE-TABLE.
+           OPEN INPUT RATE-FILE
+           IF NOT WS-RATE-OK
+               DISPLAY "AMTPROC1: ERROR OPENING RATE-FILE, STATUS = "
+                   WS-RATE-STATUS
+           ELSE
+               PERFORM 1150-READ-RATE-FILE
+               PERFORM UNTIL WS-RATE-EOF
+                   IF WS-RATE-COUNT >= 20
+                       DISPLAY "AMTPROC1: RATE-FILE EXCEEDS 20 "
+                           "ENTRIES, IGNORING REMAINDER"
+                       SET WS-RATE-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO WS-RATE-COUNT
+                       MOVE FD-RATE-TRANS-TYPE TO
+                           RATE-TRANS-TYPE(WS-RATE-COUNT)
+                       MOVE FD-RATE-MULTIPLIER TO
+                           RATE-MULTIPLIER(WS-RATE-COUNT)
+                       PERFORM 1150-READ-RATE-FILE
+                   END-IF
+               END-PERFORM
+               CLOSE RATE-FILE
+           END-IF.
+
+       1150-READ-RATE-FILE.
+           READ RATE-FILE
+               AT END
+                   SET WS-RATE-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE TRANS-ACCOUNT TO AMT-REC-KEY
+           PERFORM 2050-EDIT-AMOUNT
+           IF WS-AMOUNT-IS-VALID
+               MOVE TRANS-AMOUNT TO WS-AMOUNT
+               PERFORM 2060-LOOKUP-MULTIPLIER
+               COMPUTE TOTAL-AMOUNT = WS-AMOUNT * WS-MULTIPLIER
+               ADD TOTAL-AMOUNT TO WS-CONTROL-TOTAL
+               DISPLAY TOTAL-AMOUNT
+               PERFORM 2300-WRITE-DETAIL-LINE
+               PERFORM 2700-WRITE-AUDIT-RECORD
+               PERFORM 2800-UPDATE-ACCOUNT-MASTER
+               PERFORM 2900-WRITE-GL-EXTRACT
+           ELSE
+               PERFORM 2200-WRITE-EXCEPTION
+           END-IF
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2500-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-TRANS-FILE.
+
+       2700-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE AMT-REC-KEY TO AUD-REC-KEY
+           MOVE WS-AMOUNT TO AUD-AMOUNT-BEFORE
+           MOVE TOTAL-AMOUNT TO AUD-TOTAL-AFTER
+           MOVE WS-RUN-ID TO AUD-RUN-ID
+           WRITE AUDIT-FILE-RECORD
+           IF NOT WS-AUDIT-OK
+               DISPLAY "AMTPROC1: ERROR WRITING AUDIT-FILE, STATUS = "
+                   WS-AUDIT-STATUS
+           END-IF.
+
+       2800-UPDATE-ACCOUNT-MASTER.
+           MOVE AMT-REC-KEY TO ACCT-KEY
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE WS-AMOUNT TO ACCT-LAST-AMOUNT
+                   MOVE TOTAL-AMOUNT TO ACCT-TOTAL-AMOUNT
+                   WRITE ACCOUNT-FILE-RECORD
+                   IF NOT WS-ACCOUNT-OK
+                       DISPLAY
+                           "AMTPROC1: ERROR WRITING ACCOUNT-FILE, "
+                           "STATUS = " WS-ACCOUNT-STATUS
+                   END-IF
+               NOT INVALID KEY
+                   MOVE WS-AMOUNT TO ACCT-LAST-AMOUNT
+                   ADD TOTAL-AMOUNT TO ACCT-TOTAL-AMOUNT
+                   REWRITE ACCOUNT-FILE-RECORD
+                   IF NOT WS-ACCOUNT-OK
+                       DISPLAY
+                           "AMTPROC1: ERROR REWRITING ACCOUNT-FILE, "
+                           "STATUS = " WS-ACCOUNT-STATUS
+                   END-IF
+           END-READ.
+
+       2900-WRITE-GL-EXTRACT.
+           MOVE AMT-REC-KEY TO GL-ACCOUNT
+           MOVE WS-AMOUNT TO GL-AMOUNT
+           MOVE TOTAL-AMOUNT TO GL-TOTAL
+           MOVE WS-RUN-DATE TO GL-EFFECTIVE-DATE
+           MOVE WS-BATCH-ID TO GL-BATCH-ID
+           WRITE GL-EXTRACT-RECORD
+           IF NOT WS-GL-EXTRACT-OK
+               DISPLAY
+                   "AMTPROC1: ERROR WRITING GL-EXTRACT-FILE, STATUS = "
+                   WS-GL-EXTRACT-STATUS
+           END-IF.
+
+       2500-WRITE-CHECKPOINT.
+           MOVE AMT-REC-KEY TO CHKPT-LAST-KEY
+           MOVE WS-RECORD-COUNT TO CHKPT-RUN-COUNT
+           MOVE WS-CONTROL-TOTAL TO CHKPT-RUN-TOTAL
+           MOVE WS-EXCEPTION-COUNT TO CHKPT-EXCEPTION-COUNT
+           WRITE CHECKPOINT-FILE-RECORD
+           IF NOT WS-CHKPT-OK
+               DISPLAY "AMTPROC1: ERROR WRITING CHECKPOINT-FILE, "
+                   "STATUS = " WS-CHKPT-STATUS
+           END-IF.
+
+       2060-LOOKUP-MULTIPLIER.
+           MOVE 1.00 TO WS-MULTIPLIER
+           SET RATE-IDX TO 1
+           SEARCH WS-RATE-TABLE
+               AT END
+                   DISPLAY "AMTPROC1: NO RATE FOR TRANS-TYPE "
+                       TRANS-TYPE ", DEFAULTING TO 1.00"
+               WHEN RATE-TRANS-TYPE(RATE-IDX) = TRANS-TYPE
+                   MOVE RATE-MULTIPLIER(RATE-IDX) TO WS-MULTIPLIER
+           END-SEARCH.
+
+       2050-EDIT-AMOUNT.
+           MOVE "Y" TO WS-AMOUNT-VALID
+           MOVE SPACES TO WS-REJECT-REASON
+           IF TRANS-AMOUNT NOT NUMERIC
+               MOVE "N" TO WS-AMOUNT-VALID
+               MOVE "AMOUNT NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE
+               IF TRANS-AMOUNT < 0
+                   MOVE "N" TO WS-AMOUNT-VALID
+                   MOVE "AMOUNT IS NEGATIVE" TO WS-REJECT-REASON
+               ELSE
+                   IF TRANS-AMOUNT > WS-MAX-AMOUNT
+                       MOVE "N" TO WS-AMOUNT-VALID
+                       MOVE "AMOUNT EXCEEDS MAXIMUM" TO
+                           WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       2300-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-REPORT-HEADERS
+           END-IF
+           MOVE AMT-REC-KEY TO DL-KEY
+           MOVE TRANS-TYPE TO DL-TYPE
+           MOVE WS-AMOUNT TO DL-AMOUNT
+           MOVE TOTAL-AMOUNT TO DL-TOTAL
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           IF NOT WS-REPORT-OK
+               DISPLAY "AMTPROC1: ERROR WRITING REPORT-FILE, STATUS = "
+                   WS-REPORT-STATUS
+           END-IF
+           ADD 1 TO WS-LINE-COUNT.
+
+       2100-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       2200-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE AMT-REC-KEY TO EL-KEY
+           IF TRANS-AMOUNT NOT NUMERIC
+               MOVE TRANS-AMOUNT-X TO EL-AMOUNT-X
+           ELSE
+               MOVE TRANS-AMOUNT TO EL-AMOUNT
+           END-IF
+           MOVE WS-REJECT-REASON TO EL-REASON
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           IF NOT WS-EXCEPTION-OK
+               DISPLAY "AMTPROC1: ERROR WRITING EXCEPTION-FILE, "
+                   "STATUS = " WS-EXCEPTION-STATUS
+           END-IF.
+
+       2400-WRITE-TRAILER.
+           MOVE WS-RECORD-COUNT TO TL-RECORD-COUNT
+           MOVE WS-EXCEPTION-COUNT TO TL-EXCEPTION-COUNT
+           MOVE WS-CONTROL-TOTAL TO TL-CONTROL-TOTAL
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE
+               AFTER ADVANCING 2 LINES
+           IF NOT WS-REPORT-OK
+               DISPLAY "AMTPROC1: ERROR WRITING REPORT-FILE, STATUS = "
+                   WS-REPORT-STATUS
+           END-IF.
+
+      *    A CLEAN END-OF-FILE COMPLETION IS NOT A CRASH, SO THE FINAL
+      *    CHECKPOINT IS NOT WRITTEN HERE. CHKPT.DAT IS CLEARED
+      *    INSTEAD SO TOMORROW'S ORDINARY RUN DOES NOT MISTAKE
+      *    TODAY'S FINISHED RUN FOR AN INTERRUPTED ONE TO RESUME.
+       3000-TERMINATE.
+           IF WS-TRANS-OK OR WS-TRANS-EOF
+               PERFORM 2400-WRITE-TRAILER
+               CLOSE TRANS-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE REPORT-FILE
+               CLOSE CHECKPOINT-FILE
+               CLOSE AUDIT-FILE
+               CLOSE ACCOUNT-FILE
+               CLOSE GL-EXTRACT-FILE
+               PERFORM 3100-CLEAR-CHECKPOINT
+           END-IF.
+
+       3100-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-CHKPT-OK
+               DISPLAY "AMTPROC1: ERROR CLEARING CHECKPOINT-FILE, "
+                   "STATUS = " WS-CHKPT-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE.
